@@ -0,0 +1,291 @@
+       identification division.
+       program-id. A2-ItemMaint.
+       author. Kaifkhan Vakil.
+       Date-written. 2026-08-08.
+
+      *****************************************************************
+      *Description: This program applies add/change/delete transactions
+      *to the indexed item master (A2.dat) that A2-ItemList reads, so
+      *item upkeep does not require hand-editing that file directly.
+      *Each transaction record carries a one-character code - "A" to
+      *add a new item, "C" to change an existing item's description,
+      *quantity or unit price, and "D" to delete a retired item - plus
+      *the item fields themselves.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+      *This is the same indexed item master that A2-ItemList reads.
+           select item-master
+           assign to "../../../A2.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is il-item-number
+           file status is ws-master-status.
+
+      *This is the transaction file containing the add/change/delete
+      *requests to apply to the item master.
+           select transaction-file
+           assign to "../../../A2-ItemMaint.txn"
+           organization is line sequential
+           file status is ws-transaction-status.
+
+      *This is the listing showing what happened to every transaction,
+      *including ones that were rejected.
+           select maint-report-file
+           assign to "../../../A2-ItemMaint.out"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd item-master
+           data record is input-line.
+
+           copy ITEMREC.
+
+       fd transaction-file
+           data record is transaction-line
+           record contains 28 characters.
+
+       01 transaction-line.
+         05 tr-code                pic x(1).
+         05 tr-item-number         pic x(4).
+         05 tr-product-class       pic x(1).
+         05 tr-description         pic x(13).
+         05 tr-quantity            pic 999.
+         05 tr-unit-price          pic 9(4)v99.
+
+       fd maint-report-file
+           data record is maint-report-line
+           record contains 80 characters.
+
+       01 maint-report-line        pic x(80).
+
+       working-storage section.
+
+       01 ws-maint-heading.
+         05 filler                 pic x(30)     value
+         "A2-ItemMaint - ITEM MASTER ".
+         05 filler                 pic x(20)     value
+         "MAINTENANCE LISTING".
+
+       01 ws-maint-title.
+         05 filler                 pic x(6)      value "CODE  ".
+         05 filler                 pic x(9)      value "  ITEM  ".
+         05 filler                 pic x(25)     value
+         "RESULT                  ".
+
+       01 ws-maint-detail.
+         05 filler                 pic x(1).
+         05 ws-md-code             pic x(1).
+         05 filler                 pic x(4)      value spaces.
+         05 ws-md-item-number      pic x(4).
+         05 filler                 pic x(4)      value spaces.
+         05 ws-md-result           pic x(40).
+
+       01 ws-result-text            pic x(40)    value spaces.
+
+       01 ws-maint-totals.
+         05 ws-add-count           pic 999        value 0.
+         05 ws-change-count        pic 999        value 0.
+         05 ws-delete-count        pic 999        value 0.
+         05 ws-reject-count        pic 999        value 0.
+
+       01 ws-maint-summary.
+         05 filler                 pic x(10)     value "ADDED    ".
+         05 ws-sum-added           pic zz9.
+         05 filler                 pic x(5)      value spaces.
+         05 filler                 pic x(10)     value "CHANGED  ".
+         05 ws-sum-changed         pic zz9.
+         05 filler                 pic x(5)      value spaces.
+         05 filler                 pic x(10)     value "DELETED  ".
+         05 ws-sum-deleted         pic zz9.
+         05 filler                 pic x(5)      value spaces.
+         05 filler                 pic x(10)     value "REJECTED ".
+         05 ws-sum-rejected        pic zz9.
+
+       01 ws-codes.
+         05 ws-add-code            pic x         value "A".
+         05 ws-change-code         pic x         value "C".
+         05 ws-delete-code         pic x         value "D".
+
+       01 ws-flags.
+         05 ws-eof-flag            pic x         value "n".
+
+       01 ws-status-fields.
+         05 ws-master-status       pic xx        value "00".
+         05 ws-transaction-status  pic xx        value "00".
+
+       procedure division.
+
+       000-main.
+           perform 010-open-files.
+           perform 020-write-headings.
+           perform 030-read-transaction.
+
+           perform 100-process-transaction
+             until ws-eof-flag = "y".
+
+           perform 900-write-summary.
+           perform 910-close-files.
+
+           goback.
+
+      *open the item master for dynamic (keyed) access and the
+      *transaction/listing files for sequential processing
+       010-open-files.
+           open i-o item-master.
+
+      *A missing or bad item-master path must fail loudly here rather
+      *than fall through into add/change/delete transactions running
+      *against a file that never opened - same status check pattern
+      *used in Program1.cbl's 005-sort-input-by-class.
+           if ws-master-status not = "00"
+               display
+                 "A2-ITEMMAINT - ITEM MASTER OPEN FAILED, STATUS "
+                 ws-master-status
+               move 1 to return-code
+               goback
+           end-if.
+
+           open input transaction-file.
+
+      *A missing transaction file must fail loudly here rather than
+      *fall through into 030-read-transaction's first READ against a
+      *file that never opened - same status check pattern as above.
+           if ws-transaction-status not = "00"
+               display
+                 "A2-ITEMMAINT - TRANSACTION FILE OPEN FAILED, STATUS "
+                 ws-transaction-status
+               move 1 to return-code
+               goback
+           end-if.
+
+           open output maint-report-file.
+
+       020-write-headings.
+           write maint-report-line from ws-maint-heading.
+           write maint-report-line from ws-maint-title
+             after advancing 2 lines.
+
+       030-read-transaction.
+           read transaction-file
+               at end
+                   move "y" to ws-eof-flag.
+
+       100-process-transaction.
+           evaluate tr-code
+               when ws-add-code
+                   perform 110-add-item
+               when ws-change-code
+                   perform 120-change-item
+               when ws-delete-code
+                   perform 130-delete-item
+               when other
+                   move "REJECTED - UNKNOWN TRANSACTION CODE" to
+                     ws-result-text
+                   add 1 to ws-reject-count
+                   perform 200-write-maint-detail
+           end-evaluate.
+
+           perform 030-read-transaction.
+
+      *This section adds a new item to the master. It rejects the
+      *transaction instead of applying it if the item number is
+      *already on file.
+       110-add-item.
+           move tr-item-number    to il-item-number.
+           move tr-product-class  to il-product-class.
+           move tr-description    to il-description.
+           move tr-quantity       to il-quantity.
+           move tr-unit-price     to il-unit-price.
+
+           write input-line
+               invalid key
+                   move "REJECTED - ITEM ALREADY ON FILE" to
+                     ws-result-text
+                   add 1 to ws-reject-count
+               not invalid key
+                   move "ITEM ADDED" to ws-result-text
+                   add 1 to ws-add-count
+           end-write.
+
+           perform 200-write-maint-detail.
+
+      *This section changes the description/quantity/unit price of an
+      *existing item. It rejects the transaction if the item number is
+      *not on file.
+       120-change-item.
+           move tr-item-number to il-item-number.
+
+           read item-master
+               invalid key
+                   move "REJECTED - ITEM NOT ON FILE" to ws-result-text
+                   add 1 to ws-reject-count
+               not invalid key
+                   move tr-product-class  to il-product-class
+                   move tr-description    to il-description
+                   move tr-quantity       to il-quantity
+                   move tr-unit-price     to il-unit-price
+
+                   rewrite input-line
+                       invalid key
+                           move "REJECTED - REWRITE FAILED" to
+                             ws-result-text
+                           add 1 to ws-reject-count
+                       not invalid key
+                           move "ITEM CHANGED" to ws-result-text
+                           add 1 to ws-change-count
+                   end-rewrite
+           end-read.
+
+           perform 200-write-maint-detail.
+
+      *This section retires an item by removing it from the master. It
+      *rejects the transaction if the item number is not on file.
+       130-delete-item.
+           move tr-item-number to il-item-number.
+
+           delete item-master record
+               invalid key
+                   move "REJECTED - ITEM NOT ON FILE" to ws-result-text
+                   add 1 to ws-reject-count
+               not invalid key
+                   move "ITEM DELETED" to ws-result-text
+                   add 1 to ws-delete-count
+           end-delete.
+
+           perform 200-write-maint-detail.
+
+      *writes one line to the maintenance listing showing the outcome
+      *of the transaction just processed
+       200-write-maint-detail.
+           move spaces            to ws-maint-detail.
+           move tr-code            to ws-md-code.
+           move tr-item-number     to ws-md-item-number.
+           move ws-result-text     to ws-md-result.
+
+           write maint-report-line from ws-maint-detail
+             after advancing 1 line.
+
+      *writes the add/change/delete/reject counts at the bottom of the
+      *maintenance listing
+       900-write-summary.
+           move ws-add-count      to ws-sum-added.
+           move ws-change-count   to ws-sum-changed.
+           move ws-delete-count   to ws-sum-deleted.
+           move ws-reject-count   to ws-sum-rejected.
+
+           write maint-report-line from ws-maint-summary
+             after advancing 2 lines.
+
+       910-close-files.
+           close item-master.
+           close transaction-file.
+           close maint-report-file.
+
+       end program A2-ItemMaint.
