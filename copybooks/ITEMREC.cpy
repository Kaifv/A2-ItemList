@@ -0,0 +1,19 @@
+      *****************************************************************
+      *Shared item master record layout - used by A2-ItemList and by
+      *A2-ItemMaint so both programs agree on the field layout of the
+      *indexed item master keyed on il-item-number.
+      *****************************************************************
+       01 input-line.
+         05 il-item-number         pic x(4).
+         05 il-product-class       pic x(1).
+         05 il-description         pic x(13).
+         05 il-quantity            pic 999.
+         05 il-unit-price          pic 9(4)v99.
+
+      *This redefines the quantity and unit price fields as plain text
+      *so a raw value can be shown on a listing even when it fails the
+      *numeric check in 135-validate-input.
+       01 input-line-raw redefines input-line.
+         05 filler                 pic x(18).
+         05 il-quantity-raw        pic x(3).
+         05 il-unit-price-raw      pic x(6).
