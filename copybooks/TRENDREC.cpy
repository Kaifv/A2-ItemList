@@ -0,0 +1,12 @@
+      *****************************************************************
+      *Shared trend record layout - used by A2-ItemList, which appends
+      *one record per run to A2-ItemList.trend, and by A2-TrendReport,
+      *which reads it back to list the last 12 runs.
+      *****************************************************************
+       01 trend-record.
+         05 td-run-date              pic x(8).
+         05 td-total-extended        pic 9(9)v99.
+         05 td-total-net             pic 9(9)v99.
+         05 td-total-trans-charge    pic 9(9)v99.
+         05 td-total-items           pic 9(5).
+         05 td-percent-no-discount   pic 999v9.
