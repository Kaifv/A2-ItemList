@@ -0,0 +1,39 @@
+       identification division.
+       program-id. t.
+       environment division.
+       input-output section.
+       file-control.
+           select f assign to "tfile.dat"
+           organization is line sequential.
+       data division.
+       file section.
+       fd f
+           data record is transaction-line
+           record contains 26 characters.
+       01 transaction-line.
+         05 tr-code                pic x(1).
+         05 tr-item-number         pic x(4).
+         05 tr-product-class       pic x(1).
+         05 tr-description         pic x(13).
+         05 tr-quantity            pic 999.
+         05 tr-unit-price          pic 9(4)v99.
+       working-storage section.
+       01 eof pic x value "n".
+       procedure division.
+           open output f.
+           move "A" to tr-code.
+           move "1234" to tr-item-number.
+           move "B" to tr-product-class.
+           move "DESCRIPTION12" to tr-description.
+           move 7 to tr-quantity.
+           move 12.34 to tr-unit-price.
+           write transaction-line.
+           close f.
+
+           open input f.
+           read f at end move "y" to eof end-read.
+           display "code=[" tr-code "] item=[" tr-item-number
+             "] class=[" tr-product-class "] desc=[" tr-description
+             "] qty=[" tr-quantity "] price=[" tr-unit-price "]".
+           close f.
+           goback.
