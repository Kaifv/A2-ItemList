@@ -0,0 +1,19 @@
+       identification division.
+       program-id. t.
+       environment division.
+       input-output section.
+       file-control.
+           select f assign to "tfile.dat"
+           organization is line sequential.
+       data division.
+       file section.
+       fd f data record is r.
+       01 r pic x(10).
+       working-storage section.
+       procedure division.
+           open output f.
+           write r from "LINE1".
+           write r from "LINE2" after advancing 2 lines.
+           write r from "LINE3" after advancing 1 line.
+           close f.
+           goback.
