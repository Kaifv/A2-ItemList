@@ -0,0 +1,215 @@
+       identification division.
+       program-id. A2-TrendReport.
+       author. Kaifkhan Vakil.
+       Date-written. 2026-08-08.
+
+      *****************************************************************
+      *Description: This program reads the trend file that A2-ItemList
+      *appends one record to at the end of every run - the run date and
+      *that run's grand totals - and lists the most recent 12 runs
+      *side by side so a trend in volume, discounting or transportation
+      *charges can be spotted across runs instead of having to compare
+      *A2-ItemList.out listings by hand.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+      *This is the same trend file A2-ItemList appends to.
+           select trend-file
+           assign to "../../../A2-ItemList.trend"
+           organization is line sequential
+           file status is ws-trend-status.
+
+      *This is the side-by-side trend listing.
+           select trend-report-file
+           assign to "../../../A2-TrendReport.out"
+           organization is line sequential.
+
+       data division.
+       file section.
+
+       fd trend-file
+           data record is trend-record
+           record contains 50 characters.
+
+           copy TRENDREC.
+
+       fd trend-report-file
+           data record is trend-report-line
+           record contains 80 characters.
+
+       01 trend-report-line         pic x(80).
+
+       working-storage section.
+
+       01 ws-trend-heading.
+         05 filler                 pic x(40)     value
+         "A2-TrendReport - LAST 12 RUNS          ".
+         05 filler                 pic x(20)     value
+         "                    ".
+
+       01 ws-trend-title.
+         05 filler                 pic x(10)     value
+         "RUN DATE  ".
+         05 filler                 pic x(16)     value
+         "  EXTENDED TOTAL".
+         05 filler                 pic x(16)     value
+         "      NET TOTAL".
+         05 filler                 pic x(16)     value
+         "    TRANS CHRG ".
+         05 filler                 pic x(8)      value
+         "  ITEMS ".
+         05 filler                 pic x(8)      value
+         " %NODSC ".
+
+       01 ws-trend-detail.
+         05 filler                 pic x(1).
+         05 ws-td-run-date          pic x(8).
+         05 filler                 pic x(3)      value spaces.
+         05 ws-td-total-extended    pic z,zzz,zz9.99.
+         05 filler                 pic x(2)      value spaces.
+         05 ws-td-total-net         pic z,zzz,zz9.99.
+         05 filler                 pic x(2)      value spaces.
+         05 ws-td-total-trans-charge pic zzz,zz9.99.
+         05 filler                 pic x(3)      value spaces.
+         05 ws-td-total-items       pic zz,zz9.
+         05 filler                 pic x(2)      value spaces.
+         05 ws-td-percent-no-discount pic zz9.9.
+
+      *This table holds up to the last 12 trend records read from the
+      *trend file, oldest-first once the file has more than 12 runs in
+      *it.
+       01 ws-trend-table.
+         05 ws-trend-entry          occurs 12 times
+                                     indexed by trend-idx.
+           10 ws-t-run-date           pic x(8).
+           10 ws-t-total-extended     pic 9(9)v99.
+           10 ws-t-total-net          pic 9(9)v99.
+           10 ws-t-total-trans-charge pic 9(9)v99.
+           10 ws-t-total-items        pic 9(5).
+           10 ws-t-percent-no-discount pic 999v9.
+
+       01 ws-trend-control.
+         05 ws-trend-count          pic 99        value 0.
+         05 ws-trend-run-count      pic 9(5)      value 0.
+
+       01 ws-flags.
+         05 ws-eof-flag            pic x         value "n".
+         05 ws-trend-available     pic x         value "N".
+
+       01 ws-status-fields.
+         05 ws-trend-status        pic xx        value "00".
+
+       procedure division.
+
+       000-main.
+           perform 010-open-files.
+           perform 020-write-headings.
+           perform 030-load-trend-table.
+           perform 040-write-trend-detail
+             varying trend-idx from 1 by 1
+             until trend-idx > ws-trend-count.
+
+           perform 130-close-files.
+
+           goback.
+
+      *A fresh deployment, or a run of this report before A2-ItemList
+      *has ever completed, has no A2-ItemList.trend yet - OPEN INPUT on
+      *a line sequential file that does not exist hard-aborts this
+      *runtime, so the open is status-checked first and the listing
+      *still comes out (just with no rows) instead of crashing.
+       010-open-files.
+           open input trend-file.
+           if ws-trend-status = "00"
+               move "Y" to ws-trend-available
+           else
+               display
+                 "A2-TRENDREPORT - NO TREND DATA YET, STATUS "
+                 ws-trend-status
+           end-if.
+
+           open output trend-report-file.
+
+       020-write-headings.
+           write trend-report-line from ws-trend-heading.
+           write trend-report-line from ws-trend-title
+             after advancing 2 lines.
+
+      *This reads every record on the trend file and keeps only the
+      *last 12 - once the table is full, each new record pushes the
+      *oldest one out so the table always holds the most recent runs
+      *in run order.
+       030-load-trend-table.
+           if ws-trend-available not = "Y"
+               move "y" to ws-eof-flag
+           else
+               perform 035-read-trend-record
+           end-if.
+
+           perform until ws-eof-flag = "y"
+               add 1 to ws-trend-run-count
+
+               if ws-trend-count < 12 then
+                   add 1 to ws-trend-count
+               else
+                   perform 036-shift-trend-table
+               end-if
+
+               move td-run-date            to
+                 ws-t-run-date(ws-trend-count)
+               move td-total-extended      to
+                 ws-t-total-extended(ws-trend-count)
+               move td-total-net           to
+                 ws-t-total-net(ws-trend-count)
+               move td-total-trans-charge  to
+                 ws-t-total-trans-charge(ws-trend-count)
+               move td-total-items         to
+                 ws-t-total-items(ws-trend-count)
+               move td-percent-no-discount to
+                 ws-t-percent-no-discount(ws-trend-count)
+
+               perform 035-read-trend-record
+           end-perform.
+
+       035-read-trend-record.
+           read trend-file
+               at end
+                   move "y" to ws-eof-flag.
+
+      *This drops the oldest table entry and shifts the remaining 11
+      *down by one so the newest record can be appended at slot 12.
+       036-shift-trend-table.
+           perform varying trend-idx from 1 by 1
+             until trend-idx > 11
+               move ws-trend-entry(trend-idx + 1) to
+                 ws-trend-entry(trend-idx)
+           end-perform.
+
+       040-write-trend-detail.
+           move spaces to ws-trend-detail.
+           move ws-t-run-date(trend-idx)            to ws-td-run-date.
+           move ws-t-total-extended(trend-idx)       to
+             ws-td-total-extended.
+           move ws-t-total-net(trend-idx)            to
+             ws-td-total-net.
+           move ws-t-total-trans-charge(trend-idx)   to
+             ws-td-total-trans-charge.
+           move ws-t-total-items(trend-idx)          to
+             ws-td-total-items.
+           move ws-t-percent-no-discount(trend-idx)  to
+             ws-td-percent-no-discount.
+
+           write trend-report-line from ws-trend-detail
+             after advancing 1 line.
+
+       130-close-files.
+           if ws-trend-available = "Y"
+               close trend-file
+           end-if.
+           close trend-report-file.
+
+       end program A2-TrendReport.
