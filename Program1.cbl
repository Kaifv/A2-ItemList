@@ -22,33 +22,138 @@
 
        input-output section.
        file-control.
-      *We will read from the input file.
+      *This is the indexed item master - keyed on mr-item-number so
+      *items can be added/changed/deleted by A2-ItemMaint without
+      *rewriting the whole file. ws-item-master-path is set by
+      *008-read-parameters, defaulting to A2.dat if no parameter file
+      *is supplied for the run.
+           select item-master
+           assign to ws-item-master-path
+           organization is indexed
+           access mode is sequential
+           record key is mr-item-number
+           file status is ws-input-status.
+
+      *This is the parameter file a run can supply to override the item
+      *master and output listing paths, JCL-DD-style, instead of the
+      *defaults compiled into this program.
+           select parm-file
+           assign to "../../../A2-ItemList.parms"
+           organization is line sequential
+           file status is ws-parm-status.
+
+      *005-sort-input-by-class sorts item-master into this work file in
+      *product-class/item-number order so the report can show a
+      *subtotal at every class break. This is what 030-read-input
+      *actually reads, and what a restart repositions against.
            select input-file
-           assign to "../../../A2.dat"
+           assign to "../../../A2-ItemList.sorted"
            organization is line sequential.
 
-      *We will assign an output file in which we will be assigning the 
-      *data
+      *This is the scratch file the sort itself works through.
+           select sort-work-file
+           assign to "../../../A2-SortWork.tmp".
+
+      *We will assign an output file in which we will be assigning the
+      *data. ws-output-path is set by 008-read-parameters, defaulting
+      *to A2-ItemList.out if no parameter file is supplied for the run.
            select output-file
-           assign to "../../../A2-ItemList.out"
+           assign to ws-output-path
+           organization is line sequential.
+
+      *We will route any input record that fails validation to this
+      *suspense listing instead of letting it into the priced report.
+           select suspense-file
+           assign to "../../../A2-ItemList.suspense"
+           organization is line sequential.
+
+      *The discount and transportation rates by product class are
+      *loaded from this table file instead of being compiled in.
+           select rate-file
+           assign to "../../../A2-Rates.dat"
+           organization is line sequential
+           file status is ws-rate-status.
+
+      *This holds the running totals and last item processed so a run
+      *that abends partway through can restart instead of reprocessing
+      *the whole item file from record one.
+           select checkpoint-file
+           assign to "../../../A2-ItemList.ckpt"
+           organization is line sequential
+           file status is ws-checkpoint-status.
+
+      *This lists every detail line where 160-tranportation-charge-
+      *calculation did not set a transportation percent, so a genuine
+      *"no charge" class/quantity combination can be told apart from a
+      *gap in the rate table.
+           select exception-file
+           assign to "../../../A2-ItemList.exceptions"
+           organization is line sequential.
+
+      *This is the unedited, comma-delimited feed of the same priced
+      *detail lines for GL/inventory systems to pick up, alongside the
+      *human-readable A2-ItemList.out.
+           select extract-file
+           assign to "../../../A2-ItemList.extract"
            organization is line sequential.
 
+      *This holds one appended record per run of this program - the run
+      *date and grand totals - so A2-TrendReport can show the last 12
+      *runs side by side.
+           select trend-file
+           assign to "../../../A2-ItemList.trend"
+           organization is line sequential
+           file status is ws-trend-status.
+
 
        data division.
        file section.
 
       *Input and output files and record definitions
 
+      *This is the physical indexed master. Its fields are only ever
+      *touched by 005-sort-input-by-class's SORT statement - everything
+      *else in this program works off input-file/il- after the sort.
+       fd item-master
+           data record is master-line.
+
+           copy ITEMREC
+               replacing ==input-line-raw==    by ==master-line-raw==
+                         ==input-line==        by ==master-line==
+                         ==il-item-number==    by ==mr-item-number==
+                         ==il-product-class==  by ==mr-product-class==
+                         ==il-description==    by ==mr-description==
+                         ==il-quantity-raw==   by ==mr-quantity-raw==
+                         ==il-quantity==       by ==mr-quantity==
+                         ==il-unit-price-raw== by ==mr-unit-price-raw==
+                         ==il-unit-price==     by ==mr-unit-price==.
+
+      *The parameter file, when supplied, holds the item master path on
+      *its first line and the output listing path on its second.
+       fd parm-file
+           data record is parm-line.
+
+       01 parm-line                pic x(100).
+
        fd input-file
-           data record is input-line
-           record contains 30 characters.
+           data record is input-line.
+
+           copy ITEMREC.
 
-       01 input-line.
-         05 il-item-number         pic x(4).
-         05 il-product-class       pic x(1).
-         05 il-description         pic x(13).
-         05 il-quantity            pic 999.
-         05 il-unit-price          pic 9(4)v99.
+       sd sort-work-file
+           data record is sort-work-record.
+
+           copy ITEMREC
+               replacing ==input-line-raw==    by
+                         ==sort-work-record-raw==
+                         ==input-line==        by ==sort-work-record==
+                         ==il-item-number==    by ==sw-item-number==
+                         ==il-product-class==  by ==sw-product-class==
+                         ==il-description==    by ==sw-description==
+                         ==il-quantity-raw==   by ==sw-quantity-raw==
+                         ==il-quantity==       by ==sw-quantity==
+                         ==il-unit-price-raw== by ==sw-unit-price-raw==
+                         ==il-unit-price==     by ==sw-unit-price==.
 
        fd output-file
            data record is output-line
@@ -56,6 +161,55 @@
 
        01 output-line              pic x(200).
 
+       fd suspense-file
+           data record is suspense-line
+           record contains 80 characters.
+
+       01 suspense-line            pic x(80).
+
+       fd rate-file
+           data record is rate-record
+           record contains 21 characters.
+
+       01 rate-record.
+         05 rr-class                pic x(1).
+         05 rr-threshold             pic 9(5)v9.
+         05 rr-discount-pct         pic 9v999.
+         05 rr-trans-pct            pic 9v999.
+         05 rr-trans-pct-disp       pic 99v9.
+         05 rr-qty-limit            pic 999.
+
+       fd checkpoint-file
+           data record is checkpoint-record
+           record contains 44 characters.
+
+       01 checkpoint-record.
+         05 cp-item-number          pic x(4).
+         05 cp-product-class        pic x(1).
+         05 cp-price-count          pic 9(9)v99.
+         05 cp-net-count            pic 9(9)v99.
+         05 cp-charge-count         pic 9(9)v99.
+         05 cp-discount-count       pic 999.
+         05 cp-total-items          pic 999.
+
+       fd exception-file
+           data record is exception-line
+           record contains 80 characters.
+
+       01 exception-line           pic x(80).
+
+       fd extract-file
+           data record is extract-line
+           record contains 61 characters.
+
+       01 extract-line             pic x(61).
+
+       fd trend-file
+           data record is trend-record
+           record contains 50 characters.
+
+           copy TRENDREC.
+
        working-storage section.
 
       *****************************************************************
@@ -116,7 +270,31 @@
          05 ws-trans-charge        pic z,zzz,zz9.99.
          
       *****************************************************************
-      *This is the summary line which will be showing the total of 
+      *This is the unedited, comma-delimited record written to
+      *extract-file for GL/inventory systems - item number, class,
+      *quantity, unit price, extended price, discount amount, net
+      *price and transportation charge, with no zero-suppression or
+      *editing characters other than the field-separating commas.
+
+       01 ws-extract-detail.
+         05 ws-ext-item-number     pic x(4).
+         05 ws-ext-comma-1         pic x         value ",".
+         05 ws-ext-product-class   pic x(1).
+         05 ws-ext-comma-2         pic x         value ",".
+         05 ws-ext-quantity        pic 9(3).
+         05 ws-ext-comma-3         pic x         value ",".
+         05 ws-ext-unit-price      pic 9(4)v99.
+         05 ws-ext-comma-4         pic x         value ",".
+         05 ws-ext-extended-price  pic 9(8)v99.
+         05 ws-ext-comma-5         pic x         value ",".
+         05 ws-ext-discount-amt    pic 9(8)v99.
+         05 ws-ext-comma-6         pic x         value ",".
+         05 ws-ext-net-price       pic 9(8)v99.
+         05 ws-ext-comma-7         pic x         value ",".
+         05 ws-ext-trans-charge    pic 9(8)v99.
+
+      *****************************************************************
+      *This is the summary line which will be showing the total of
       *extended, net and tranportation price
 
        01 ws-summary-line.
@@ -137,6 +315,10 @@
          05 ws-percent-dicount     pic zz9.9     value 0.
          05 ws-discount-sign       pic x.
 
+      *This holds the same percent-without-discount value as
+      *ws-percent-dicount, unedited, for writing to the trend record.
+       01 ws-percent-no-discount  pic 999v9     value 0.
+
 
       *****************************************************************
       *This section is for counting is used for calculation purposes and 
@@ -176,83 +358,573 @@
          05 ws-g-class             pic x         value "G".
          05 ws-percent-sign-cnst   pic x         value "%".
          05 ws-100                 pic 999v9     value 100.0.
-         05 ws-5-percent           pic 9v99      value 0.05.
-         05 ws-5                   pic 9         value 5.
-         05 ws-50                  pic 99        value 50.
-         05 ws-12-half             pic 99v9      value 12.5.
-         05 ws-8-half              pic 9v9       value 8.5.
-         05 ws-6-half              pic 9v9       value 6.5.
-         05 ws-4-half              pic 9v9       value 4.5.
-         05 ws-12-half-prcent      pic 9v999     value 0.125.
-         05 ws-8-half-prcent       pic 9v999     value 0.085.
-         05 ws-6-half-prcent       pic 9v999     value 0.065.
-         05 ws-4-half-prcent       pic 9v999     value 0.045.
 
+      *****************************************************************
+      *This section holds the discount thresholds/percentages and the
+      *transportation percentages/quantity limits, keyed by product
+      *class, that used to be compiled-in literals in
+      *150-discount-calculation and 160-tranportation-charge-calculation.
+      *They are loaded from rate-file at 010-open-files so sales can
+      *change a rate without a recompile of this program.
+       01 ws-rate-table.
+         05 ws-rate-entry          occurs 7 times
+                                    indexed by rate-idx.
+           10 ws-rate-class          pic x(1).
+           10 ws-rate-threshold      pic 9(5)v9.
+           10 ws-rate-discount-pct   pic 9v999.
+           10 ws-rate-trans-pct      pic 9v999.
+           10 ws-rate-trans-pct-disp pic 99v9.
+           10 ws-rate-qty-limit      pic 999.
+
+       01 ws-rate-control.
+         05 ws-rate-count          pic 99        value 0.
+         05 ws-rate-eof-flag       pic x         value "n".
+         05 ws-found-rate-idx      pic 99        value 0.
 
 
       *****************************************************************
-      *This is section for notifying us if we have reached end of line 
+      *This section is for the suspense listing headings and detail
+      *line for input records that fail validation.
+       01 ws-suspense-heading.
+         05 filler                 pic x(20)     value
+         "SUSPENSE LISTING - ".
+         05 filler                 pic x(29)     value
+         "REJECTED INPUT RECORDS".
+
+       01 ws-suspense-title.
+         05 filler                 pic x(9)      value "  ITEM  ".
+         05 filler                 pic x(22)     value
+         "FIELD IN ERROR       ".
+         05 filler                 pic x(13)     value
+         "RAW VALUE".
+
+       01 ws-suspense-detail.
+         05 filler                 pic x(1).
+         05 ws-sus-item-number     pic x(4).
+         05 filler                 pic x(4)      value spaces.
+         05 ws-sus-field-error     pic x(20).
+         05 filler                 pic x(2)      value spaces.
+         05 ws-sus-raw-value       pic x(13).
+
+       01 ws-suspense-total.
+         05 filler                 pic x(24)     value
+         "TOTAL RECORDS REJECTED ".
+         05 ws-sus-total-count     pic zz9.
+
+      *****************************************************************
+      *This section is for the transportation-charge exception listing
+      *- every detail line where 160-tranportation-charge-calculation
+      *left ws-trans-per-calc at zero, whether because the class/
+      *quantity combination genuinely gets no charge or because the
+      *rate table has a hole for that class.
+       01 ws-exception-heading.
+         05 filler                 pic x(40)     value
+         "TRANSPORTATION CHARGE EXCEPTION LISTING".
+
+       01 ws-exception-title.
+         05 filler                 pic x(9)      value "  ITEM  ".
+         05 filler                 pic x(8)      value "CLASS  ".
+         05 filler                 pic x(10)     value "QUANTITY".
+
+       01 ws-exception-detail.
+         05 filler                 pic x(1).
+         05 ws-exc-item-number     pic x(4).
+         05 filler                 pic x(4)      value spaces.
+         05 ws-exc-product-class   pic x(1).
+         05 filler                 pic x(6)      value spaces.
+         05 ws-exc-quantity        pic zz9.
+
+       01 ws-exception-total.
+         05 filler                 pic x(24)     value
+         "TOTAL EXCEPTIONS       ".
+         05 ws-exc-total-count     pic zz9.
+
+       01 ws-exception-control.
+         05 ws-exception-count     pic 999       value 0.
+
+      *****************************************************************
+      *This section holds the result of validating an input record
+      *before it is allowed through the pricing calculations.
+       01 ws-validation.
+         05 ws-valid-record        pic x         value "Y".
+         05 ws-error-field         pic x(20)     value spaces.
+         05 ws-error-value         pic x(13)     value spaces.
+         05 ws-suspense-count      pic 999       value 0.
+
+      *****************************************************************
+      *This is section for notifying us if we have reached end of line
       *while reading the input file.
        01 ws-flags.
          05 ws-eof-flag            pic x         value "n".
+         05 ws-input-status        pic xx        value "00".
+
+      *This holds today's date for the trend record written at the end
+      *of the run.
+       01 ws-trend-date.
+         05 ws-trend-run-date      pic x(8).
+
+      *****************************************************************
+      *This section holds the item master and output listing paths
+      *item-master and output-file are assigned to. 008-read-parameters
+      *overrides these defaults from parm-file when one is supplied for
+      *the run.
+       01 ws-run-parameters.
+         05 ws-item-master-path    pic x(100)    value
+         "../../../A2.dat".
+         05 ws-output-path         pic x(100)    value
+         "../../../A2-ItemList.out".
+
+       01 ws-status-fields.
+         05 ws-parm-status         pic xx        value "00".
+         05 ws-rate-status         pic xx        value "00".
+         05 ws-trend-status        pic xx        value "00".
+
+      *****************************************************************
+      *This section supports checkpoint/restart. A checkpoint is
+      *written after every input record so that a run that abends
+      *partway through can resume from the last checkpoint, with no
+      *gap between the last checkpointed item and the actual abend
+      *point, instead of reprocessing the item file from record one.
+      *Checkpointing less often than every record was tried first, but
+      *any record processed (and written to output-file/suspense-file/
+      *exception-file/extract-file) between the last checkpoint and the
+      *abend has no way to be "un-written" from those four files on
+      *restart, so it would be reprocessed and appended a second time -
+      *checkpointing every record is what closes that gap.
+       01 ws-checkpoint-control.
+         05 ws-checkpoint-status   pic xx        value "00".
+         05 ws-restart-mode        pic x         value "N".
+         05 ws-cp-eof-flag         pic x         value "n".
+         05 ws-last-item-number    pic x(4)      value spaces.
+         05 ws-last-product-class  pic x         value spaces.
+
+      *****************************************************************
+      *This section holds the running subtotals for the product class
+      *currently being processed, printed at every class break in
+      *addition to the final grand total in ws-summary-line. A restart
+      *resumes the grand totals in ws-counters but not a subtotal that
+      *was already in progress when the checkpoint was written.
+       01 ws-class-break.
+         05 ws-prev-class          pic x         value spaces.
+         05 ws-class-first-time    pic x         value "Y".
+         05 ws-cb-extended         pic 9(9)v99   value 0.
+         05 ws-cb-discount         pic 9(9)v99   value 0.
+         05 ws-cb-net              pic 9(9)v99   value 0.
+         05 ws-cb-trans-charge     pic 9(9)v99   value 0.
+         05 ws-cb-item-count       pic 999       value 0.
+
+      *A restart resumes the grand totals but starts this class's
+      *subtotal bucket empty from wherever the restart point happens
+      *to land, so the first class subtotal printed after a restart
+      *understates that class's true total. ws-cb-partial-restart is
+      *set whenever 011-check-restart finds a checkpoint to resume
+      *from, and cleared again as soon as one subtotal line has been
+      *marked, so only that first, genuinely-understated subtotal
+      *carries the warning.
+         05 ws-cb-partial-restart  pic x         value "N".
+
+       01 ws-class-subtotal-line.
+         05 filler                 pic x(10)     value spaces.
+         05 filler                 pic x(7)      value "CLASS ".
+         05 ws-cb-class-disp       pic x(1).
+         05 filler                 pic x(6)      value " ITEMS".
+         05 ws-cb-items-disp       pic zz9.
+         05 filler                 pic x(3)      value spaces.
+         05 ws-cb-extended-disp    pic $$$,$$$,$$9.99.
+         05 filler                 pic x(3)      value spaces.
+         05 ws-cb-discount-disp    pic $$$,$$$,$$9.99.
+         05 filler                 pic x(3)      value spaces.
+         05 ws-cb-net-disp         pic $$$,$$$,$$9.99.
+         05 filler                 pic x(3)      value spaces.
+         05 ws-cb-charge-disp      pic $$$,$$$,$$9.99.
+         05 filler                 pic x(3)      value spaces.
+         05 ws-cb-partial-disp     pic x(18)     value spaces.
+
+      *****************************************************************
+      *This section keeps track of how many detail lines have gone out
+      *on the current page so we know when to eject and reprint the
+      *column headings, and which page number we are on.
+       01 ws-page-control.
+         05 ws-line-count          pic 999        value 0.
+         05 ws-page-count          pic 999        value 1.
+         05 ws-lines-per-page      pic 999        value 55.
+
+      *This is the footer that gets printed at the bottom of every page
+      *showing the page number.
+       01 ws-page-footer.
+         05 filler                 pic x(80)     value spaces.
+         05 filler                 pic x(5)      value "PAGE ".
+         05 ws-page-number         pic zz9.
 
        procedure division.
 
        000-main.
-      *I have made paragraph for each function that has been carries 
+      *I have made paragraph for each function that has been carries
       *over here
 
+           perform 008-read-parameters.
+           perform 005-sort-input-by-class.
            perform 010-open-files.
-           perform 020-write-headings.
-           perform 030-read-input.
+
+      *A restart continues an output-file that already has its
+      *headings and prior detail lines on it from the abended run, so
+      *they are only (re)printed for a run starting from record one.
+           if ws-restart-mode not = "Y"
+               perform 020-write-headings
 
       *process each input record and read in the next record
 
-           move spaces to ws-detail-line.
-           write output-line from ws-detail-line.
+               move spaces to ws-detail-line
+               write output-line from ws-detail-line
+                 after advancing 1 line
+
+               perform 030-read-input
+           end-if.
 
            perform 100-process-file
-             until ws-eof-flag equals "y".
+             until ws-eof-flag = "y".
+
+      *force out the subtotal for whichever product class was still
+      *in progress when the item file ran out
+           if ws-class-first-time = "N"
+               perform 196-write-class-subtotal
+           end-if.
+
+           perform 027-write-final-page-footer.
 
            perform 110-total-calculation.
            perform 120-discount-total.
+           perform 125-write-trend-record.
            perform 130-close-files.
 
            goback.
 
+      *This reads the parameter file, when one has been supplied for
+      *the run, and overrides the compiled-in item master and output
+      *listing paths with the first and second lines on it. A run with
+      *no parameter file keeps the ws-run-parameters defaults.
+       008-read-parameters.
+           open input parm-file.
+
+           if ws-parm-status = "00" then
+               read parm-file into ws-item-master-path
+                   at end continue
+               end-read
+               read parm-file into ws-output-path
+                   at end continue
+               end-read
+               close parm-file
+           end-if.
+
+      *This sorts item-master into product-class/item-number order so
+      *the detail lines can be grouped for a subtotal at every class
+      *break. input-file is what 030-read-input actually reads from
+      *here on.
+       005-sort-input-by-class.
+           sort sort-work-file
+             on ascending key sw-product-class
+             on ascending key sw-item-number
+             using item-master
+             giving input-file.
+
+      *SORT ... USING opens item-master itself, so a bad or missing
+      *ws-item-master-path (set from an ops-supplied parms file per
+      *req 009) would otherwise just feed the SORT zero records and
+      *produce an empty-looking report instead of failing loudly.
+           if ws-input-status not = "00"
+               display "A2-ITEMLIST - ITEM MASTER OPEN FAILED, STATUS "
+                 ws-input-status " - PATH " ws-item-master-path
+               move 1 to return-code
+               goback
+           end-if.
+
        100-process-file.
-      *I am using paragraph inside my paragraph just to make my code 
+      *I am using paragraph inside my paragraph just to make my code
       *look nice and clean and to suppress the amount of errors.
 
-           move 0      to ws-extended-calc.
-           move 0      to ws-discount-calc.
-           move 0      to ws-net-price-calc.
-           move 0      to ws-trans-per-calc.
-           move 45     to ws-trans-charge-calc.
-           add 1       to ws-total-items.
-
-           perform 140-extended-price-calculation.
-           perform 150-discount-calculation.
-           perform 160-tranportation-charge-calculation.
-           perform 170-count-discount-items.
-           perform 180-net-price-calculation.
-           perform 190-count-prices.
-          
-           perform 200-write-detail-line.
+           perform 135-validate-input.
+
+           if ws-valid-record = "Y"
+               move 0      to ws-extended-calc
+               move 0      to ws-discount-calc
+               move 0      to ws-net-price-calc
+               move 0      to ws-trans-per-calc
+               move 45     to ws-trans-charge-calc
+               add 1       to ws-total-items
+
+               perform 140-extended-price-calculation
+               perform 145-lookup-rate-table
+               perform 150-discount-calculation
+               perform 160-tranportation-charge-calculation
+               perform 165-check-transport-exception
+               perform 170-count-discount-items
+               perform 180-net-price-calculation
+               perform 190-count-prices
+               perform 195-check-class-break
+               perform 197-accumulate-class-totals
+
+               perform 200-write-detail-line
+           else
+               perform 210-write-suspense-line
+           end-if.
+
+           perform 240-write-checkpoint.
+
            perform 030-read-input.
-           
+
       *open files
         010-open-files.
            open input input-file.
-           open output output-file.
+           perform 011-check-restart.
+
+      *A restart picks up partway through the item file, so the
+      *report/suspense/exception/extract files from the prior,
+      *abended run must be extended rather than truncated - truncating
+      *them here would throw away every line already written for the
+      *items processed before the abend, even though the counters
+      *themselves resume correctly from the checkpoint.
+           if ws-restart-mode = "Y"
+               open extend output-file
+               open extend suspense-file
+               open extend exception-file
+               open extend extract-file
+           else
+               open output output-file
+               open output suspense-file
+               write suspense-line from ws-suspense-heading
+               write suspense-line from ws-suspense-title
+                 after advancing 2 lines
+               open output exception-file
+               write exception-line from ws-exception-heading
+               write exception-line from ws-exception-title
+                 after advancing 2 lines
+               open output extract-file
+           end-if.
+
+      *A fresh deployment has no A2-ItemList.trend yet, and OPEN EXTEND
+      *on a line sequential file that does not exist hard-aborts this
+      *runtime instead of creating it - fall back to OPEN OUTPUT (which
+      *does create it) whenever EXTEND comes back not found.
+           open extend trend-file.
+           if ws-trend-status not = "00"
+               open output trend-file
+               if ws-trend-status not = "00"
+                   display
+                     "A2-ITEMLIST - TREND FILE OPEN FAILED, STATUS "
+                     ws-trend-status
+                   move 1 to return-code
+                   goback
+               end-if
+           end-if.
+
+           perform 012-load-rate-table.
+
+      *This paragraph reads the checkpoint file left behind by a prior
+      *run. If it holds a checkpoint, the totals are restored and
+      *input-file is skipped forward past the last item completed so
+      *030-read-input resumes instead of starting over. Either way the
+      *checkpoint file is reopened for output so this run can log its
+      *own checkpoints as it goes.
+       011-check-restart.
+           open input checkpoint-file.
+
+           if ws-checkpoint-status = "00"
+               perform until ws-cp-eof-flag = "y"
+                   read checkpoint-file
+                       at end
+                           move "y" to ws-cp-eof-flag
+                       not at end
+                           move "Y"             to ws-restart-mode
+                           move cp-item-number   to
+                               ws-last-item-number
+                           move cp-product-class to
+                               ws-last-product-class
+                           move cp-price-count      to ws-price-count
+                           move cp-net-count        to ws-net-count
+                           move cp-charge-count     to ws-charge-count
+                           move cp-discount-count   to ws-discount-count
+                           move cp-total-items      to ws-total-items
+                   end-read
+               end-perform
+               close checkpoint-file
+           end-if.
+
+           if ws-restart-mode = "Y"
+               move "Y" to ws-cb-partial-restart
+           end-if.
+
+      *input-file is sorted by class/item-number, not indexed, so
+      *instead of a keyed START we read and discard everything up to
+      *and including the last completed key; the next record left
+      *sitting in the buffer is the first one still to be processed.
+           if ws-restart-mode = "Y"
+               perform 013-skip-to-restart-point
+           end-if.
+
+      *checkpoint-file is reopened for EXTEND, not OUTPUT, so the
+      *checkpoint record just read above - the only record of the
+      *restart point for this run - survives until a new checkpoint
+      *has actually been written. 011-check-restart always reads
+      *through to the last record on the file, so appending instead of
+      *truncating here does not change what a later restart resumes
+      *from; it only protects that restart point if this run also
+      *abends before its first new checkpoint interval. As with
+      *trend-file above, a fresh deployment has no A2-ItemList.ckpt yet
+      *on its very first run (130-close-files only creates one at the
+      *end of a clean run) - EXTEND on that missing file hard-aborts
+      *this runtime instead of creating it, so fall back to OPEN
+      *OUTPUT when EXTEND comes back not found.
+           open extend checkpoint-file.
+           if ws-checkpoint-status not = "00"
+               open output checkpoint-file
+               if ws-checkpoint-status not = "00"
+                   display
+                     "A2-ITEMLIST - CHECKPOINT OPEN FAILED, STATUS "
+                     ws-checkpoint-status
+                   move 1 to return-code
+                   goback
+               end-if
+           end-if.
+
+      *This paragraph reads (and discards) records from input-file
+      *until it finds the first one past the checkpointed class/item
+      *number, leaving that record loaded for 100-process-file.
+       013-skip-to-restart-point.
+           perform until ws-eof-flag = "y"
+               read input-file
+                   at end
+                       move "y" to ws-eof-flag
+               end-read
+
+               if ws-eof-flag not = "y"
+                   if il-product-class < ws-last-product-class
+                       continue
+                   else
+                       if il-product-class = ws-last-product-class and
+                         il-item-number <= ws-last-item-number
+                           continue
+                       else
+                           exit perform
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+
+      *This paragraph writes the current item number and running
+      *totals to checkpoint-file after every input record, valid or
+      *suspended, so the checkpoint is always in step with whatever
+      *has actually been written to output-file/suspense-file/
+      *exception-file/extract-file - see the comment on
+      *ws-checkpoint-control above.
+       240-write-checkpoint.
+           move il-item-number    to cp-item-number.
+           move il-product-class  to cp-product-class.
+           move ws-price-count    to cp-price-count.
+           move ws-net-count      to cp-net-count.
+           move ws-charge-count   to cp-charge-count.
+           move ws-discount-count to cp-discount-count.
+           move ws-total-items    to cp-total-items.
+
+           write checkpoint-record.
+
+      *This paragraph loads the discount/transportation rate table
+      *from rate-file into ws-rate-table so 150/160 can look up the
+      *current rates by product class instead of using literals.
+      *ws-rate-table only occurs 7 times. rate-file is meant to be
+      *hand-maintained by ops, not recompiled, so a stray blank line or
+      *an extra class row appended to it must not be allowed to index
+      *past the table - any row past the 7th is flagged and skipped
+      *instead.
+       012-load-rate-table.
+           open input rate-file.
+
+      *A missing/misnamed A2-Rates.dat must fail loudly here rather
+      *than hard-abort the run with no diagnostic - same status check
+      *pattern used a few lines away in 005-sort-input-by-class.
+           if ws-rate-status not = "00"
+               display
+                 "A2-ITEMLIST - RATE FILE OPEN FAILED, STATUS "
+                 ws-rate-status
+               move 1 to return-code
+               goback
+           end-if.
+
+           perform until ws-rate-eof-flag = "y"
+               read rate-file
+                   at end
+                       move "y" to ws-rate-eof-flag
+                   not at end
+                       if ws-rate-count < 7 then
+                           add 1 to ws-rate-count
+                           move rr-class          to
+                               ws-rate-class(ws-rate-count)
+                           move rr-threshold       to
+                               ws-rate-threshold(ws-rate-count)
+                           move rr-discount-pct    to
+                               ws-rate-discount-pct(ws-rate-count)
+                           move rr-trans-pct       to
+                               ws-rate-trans-pct(ws-rate-count)
+                           move rr-trans-pct-disp  to
+                               ws-rate-trans-pct-disp(ws-rate-count)
+                           move rr-qty-limit       to
+                               ws-rate-qty-limit(ws-rate-count)
+                       else
+                           display
+                             "A2-ITEMLIST - RATE TABLE FULL - IGNORING "
+                             "EXTRA ROW IN A2-RATES.DAT FOR CLASS "
+                             rr-class
+                       end-if
+               end-read
+           end-perform.
+
+           close rate-file.
 
       *report heading
        020-write-headings.
            write output-line from ws-report-heading.
            write output-line from ws-title-1
            after advancing 2 lines.
-           write output-line from ws-title-2.
-      *   
+           write output-line from ws-title-2
+             after advancing 1 line.
+           move 0 to ws-line-count.
+      *
+
+      *This paragraph counts the detail lines written on the current
+      *page and, once the page is full, ejects to a new page and
+      *reprints the column headings so long runs stay readable.
+       025-check-page-break.
+           add 1 to ws-line-count.
+           if ws-line-count >= ws-lines-per-page
+               perform 026-write-page-break
+           end-if.
+
+      *This paragraph prints the page footer, ejects to a new page and
+      *reprints ws-title-1/ws-title-2 for the next page of detail.
+       026-write-page-break.
+           move ws-page-count to ws-page-number.
+           write output-line from ws-page-footer
+             after advancing 1 line.
+           add 1 to ws-page-count.
+           write output-line from ws-title-1
+             after advancing page.
+           write output-line from ws-title-2
+             after advancing 1 line.
+           move 0 to ws-line-count.
+
+      *This prints the page footer for the last, necessarily-partial
+      *page of the run - 025-check-page-break/026-write-page-break only
+      *fire mid-run once a page fills up, so without this the final
+      *page (the one most likely to be read) would reach EOF with no
+      *page number on it. Only fires when that page actually has detail
+      *lines on it - if EOF landed right on a page break, 026 already
+      *wrote the footer and there is nothing left on the new page to
+      *foot.
+       027-write-final-page-footer.
+           if ws-line-count > 0
+               move ws-page-count to ws-page-number
+               write output-line from ws-page-footer
+                 after advancing 1 line
+           end-if.
 
       *initial read of input file
        030-read-input.
@@ -274,22 +946,58 @@
       *In this paragraph i am calculating the number of items that got 
       *dicount on them and which did not and i am outputting percentage
       *of those who did not                                          
+      *ws-total-items only counts records that pass validation, so a
+      *run where every record on the file is suspended (e.g. a
+      *corrupted input file) leaves it at zero - guard the divide
+      *instead of letting a file like that abend the run.
        120-discount-total.
-           divide ws-discount-count by ws-total-items
-             giving ws-interim rounded.
+           if ws-total-items > 0
+               divide ws-discount-count by ws-total-items
+                 giving ws-interim rounded
 
-           multiply ws-interim by ws-100
-             giving ws-percent-dicount.
+               multiply ws-interim by ws-100
+                 giving ws-percent-dicount ws-percent-no-discount
+           else
+               move 0 to ws-percent-dicount
+               move 0 to ws-percent-no-discount
+           end-if.
 
            move ws-percent-sign-cnst to ws-discount-sign.
 
            write output-line from ws-overall-discount
              after advancing 3 lines.
-             
-      * Close files and end program
+
+      *This appends one record to the trend file with today's date and
+      *this run's grand totals, so A2-TrendReport can show the last 12
+      *runs side by side.
+       125-write-trend-record.
+           accept ws-trend-run-date from date yyyymmdd.
+
+           move ws-trend-run-date      to td-run-date.
+           move ws-price-count         to td-total-extended.
+           move ws-net-count           to td-total-net.
+           move ws-charge-count        to td-total-trans-charge.
+           move ws-total-items         to td-total-items.
+           move ws-percent-no-discount to td-percent-no-discount.
+
+           write trend-record.
+
+      * Close files and end program. A run that reaches this point
+      *completed cleanly, so the checkpoint file is cleared out - a
+      *restart should only kick in after an abend, not after a normal
+      *run that happened to land on a checkpoint interval.
        130-close-files.
+           perform 220-write-suspense-total.
+           perform 230-write-exception-total.
            close input-file.
            close output-file.
+           close suspense-file.
+           close exception-file.
+           close extract-file.
+           close trend-file.
+           close checkpoint-file.
+           open output checkpoint-file.
+           close checkpoint-file.
 
       *This section deals with the calculation of the extended price of
       *product.
@@ -298,27 +1006,29 @@
              giving ws-extended-calc rounded.
 
 
-      *Now, in this section we will be calculating discount for each 
-      *product depending on product class and the quantity of an item.
-       150-discount-calculation.
-           if il-product-class = ws-a-class then
-               if ws-extended-calc > ws-100 then
-                   multiply ws-extended-calc by ws-5-percent giving
-                     ws-discount-calc
-               end-if
-           else
-               if il-product-class = ws-b-class then
-                   if ws-extended-calc > ws-5 then
-                       multiply ws-extended-calc by ws-5-percent giving
-                         ws-discount-calc
-                   end-if
+      *This section looks up ws-rate-table for il-product-class so
+      *150-discount-calculation and 160-tranportation-charge-calculation
+      *can use the rates that were loaded from rate-file instead of
+      *compiled-in literals.
+       145-lookup-rate-table.
+           move 0 to ws-found-rate-idx.
+           perform varying rate-idx from 1 by 1
+             until rate-idx > ws-rate-count
+               if ws-rate-class(rate-idx) = il-product-class
+                   move rate-idx to ws-found-rate-idx
+                   exit perform
                end-if
-           end-if.
+           end-perform.
 
-           if il-product-class = ws-f-class then
-               if ws-extended-calc > ws-50 then
-                   multiply ws-extended-calc by ws-5-percent giving
-                     ws-discount-calc
+      *Now, in this section we will be calculating discount for each
+      *product depending on product class and the quantity of an item.
+       150-discount-calculation.
+           if ws-found-rate-idx > 0 then
+               if ws-extended-calc >
+                 ws-rate-threshold(ws-found-rate-idx) then
+                   multiply ws-extended-calc by
+                     ws-rate-discount-pct(ws-found-rate-idx)
+                     giving ws-discount-calc
                end-if
            end-if.
 
@@ -326,37 +1036,37 @@
       *This section totally deals with the tranposrtaion percentage
       *and its charges.
        160-tranportation-charge-calculation.
-
-           if il-product-class = ws-a-class then
-               move ws-12-half to ws-trans-per-calc
-               multiply ws-extended-calc by ws-12-half-prcent giving
-                 ws-trans-charge-calc
-           end-if.
-
-           if il-product-class = ws-d-class then
-               move ws-8-half to ws-trans-per-calc
-               multiply ws-extended-calc by ws-8-half-prcent giving
-                 ws-trans-charge-calc
-           end-if.
-
-           if il-product-class = ws-f-class then
-               move ws-4-half to ws-trans-per-calc
-               multiply ws-extended-calc by ws-4-half-prcent giving
-                 ws-trans-charge-calc
+           if ws-found-rate-idx > 0 and
+             ws-rate-trans-pct(ws-found-rate-idx) > 0 then
+               if il-quantity <= ws-rate-qty-limit(ws-found-rate-idx)
+                 then
+                   move ws-rate-trans-pct-disp(ws-found-rate-idx) to
+                     ws-trans-per-calc
+                   multiply ws-extended-calc by
+                     ws-rate-trans-pct(ws-found-rate-idx)
+                     giving ws-trans-charge-calc
+               end-if
            end-if.
 
-           if (il-product-class = ws-b-class) or (il-product-class =
-             ws-c-class) or (il-product-class = ws-z-class) or
-             (il-product-class = ws-g-class) then
-               if il-quantity <= ws-100 then
-                   move ws-6-half to ws-trans-per-calc
-                   multiply ws-extended-calc by ws-6-half-prcent giving
-                     ws-trans-charge-calc
-               end-if
+      *This section flags a detail line on the transportation-charge
+      *exception listing when 160-tranportation-charge-calculation left
+      *ws-trans-per-calc at zero - either a genuine no-charge class/
+      *quantity combination, or a gap in the rate table.
+       165-check-transport-exception.
+           if ws-trans-per-calc = 0 then
+               add 1 to ws-exception-count
+
+               move spaces            to ws-exception-detail
+               move il-item-number     to ws-exc-item-number
+               move il-product-class   to ws-exc-product-class
+               move il-quantity        to ws-exc-quantity
+
+               write exception-line from ws-exception-detail
+                 after advancing 1 line
            end-if.
 
-      *This is the section in which we are counting the number of items 
-      *    which got the dicount so that we can use it for calculation 
+      *This is the section in which we are counting the number of items
+      *    which got the dicount so that we can use it for calculation
       *purposes later.
        170-count-discount-items.
            if ws-discount-calc = 0 then
@@ -376,11 +1086,63 @@
            add ws-net-price-calc       to ws-net-count.
            add ws-trans-charge-calc    to ws-charge-count.
 
+      *This section prints the subtotal for the product class that
+      *just ended, the first time a new class is seen in the sorted
+      *input. The very first record seen just starts the class bucket
+      *instead of printing an empty subtotal.
+       195-check-class-break.
+           if ws-class-first-time = "Y" then
+               move il-product-class to ws-prev-class
+               move "N" to ws-class-first-time
+           else
+               if il-product-class not = ws-prev-class then
+                   perform 196-write-class-subtotal
+                   move il-product-class to ws-prev-class
+               end-if
+           end-if.
+
+      *This section writes the subtotal line for ws-prev-class and
+      *resets the class-break buckets for the class that follows it.
+       196-write-class-subtotal.
+           move ws-prev-class      to ws-cb-class-disp.
+           move ws-cb-item-count   to ws-cb-items-disp.
+           move ws-cb-extended     to ws-cb-extended-disp.
+           move ws-cb-discount     to ws-cb-discount-disp.
+           move ws-cb-net          to ws-cb-net-disp.
+           move ws-cb-trans-charge to ws-cb-charge-disp.
+
+           if ws-cb-partial-restart = "Y"
+               move "PARTIAL (RESUMED)" to ws-cb-partial-disp
+               move "N" to ws-cb-partial-restart
+           else
+               move spaces to ws-cb-partial-disp
+           end-if.
+
+           write output-line from ws-class-subtotal-line
+             after advancing 1 line.
+           perform 025-check-page-break.
+
+           move 0 to ws-cb-extended.
+           move 0 to ws-cb-discount.
+           move 0 to ws-cb-net.
+           move 0 to ws-cb-trans-charge.
+           move 0 to ws-cb-item-count.
+
+      *This section adds the current detail line into the running
+      *subtotal for whichever product class it belongs to.
+       197-accumulate-class-totals.
+           add ws-extended-calc     to ws-cb-extended.
+           add ws-discount-calc     to ws-cb-discount.
+           add ws-net-price-calc    to ws-cb-net.
+           add ws-trans-charge-calc to ws-cb-trans-charge.
+           add 1                    to ws-cb-item-count.
+
       *This section deals with the writting of detail line for our file.
        200-write-detail-line.
-      *    
+      *
            move spaces to ws-detail-line.
-           write output-line from ws-detail-line.
+           write output-line from ws-detail-line
+             after advancing 1 line.
 
            move il-item-number             to ws-item-number.
            move il-product-class           to ws-product-class.
@@ -394,7 +1156,85 @@
            move ws-percent-sign-cnst       to ws-percent-sign.
            move ws-trans-charge-calc       to ws-trans-charge.
 
-           write output-line from ws-detail-line.
-      *   
+           write output-line from ws-detail-line
+             after advancing 1 line.
+           perform 025-check-page-break.
+           perform 205-write-extract-line.
+      *
+
+      *This section writes the same priced detail line to the unedited,
+      *comma-delimited extract feed used by downstream GL/inventory
+      *systems.
+       205-write-extract-line.
+           move il-item-number             to ws-ext-item-number.
+           move il-product-class           to ws-ext-product-class.
+           move il-quantity                to ws-ext-quantity.
+           move il-unit-price               to ws-ext-unit-price.
+           move ws-extended-calc           to ws-ext-extended-price.
+           move ws-discount-calc           to ws-ext-discount-amt.
+           move ws-net-price-calc          to ws-ext-net-price.
+           move ws-trans-charge-calc       to ws-ext-trans-charge.
+
+           write extract-line from ws-extract-detail.
+
+      *This section checks an input record for the field problems that
+      *would throw off the pricing math, before it is allowed through
+      *to 140-extended-price-calculation onward.
+       135-validate-input.
+           move "Y"    to ws-valid-record.
+           move spaces to ws-error-field.
+           move spaces to ws-error-value.
+
+           evaluate true
+               when il-quantity not numeric
+                   move "N"             to ws-valid-record
+                   move "IL-QUANTITY"   to ws-error-field
+                   move il-quantity-raw to ws-error-value
+               when il-unit-price not numeric
+                   move "N"               to ws-valid-record
+                   move "IL-UNIT-PRICE"   to ws-error-field
+                   move il-unit-price-raw to ws-error-value
+               when il-unit-price = 0
+                   move "N"               to ws-valid-record
+                   move "IL-UNIT-PRICE"   to ws-error-field
+                   move il-unit-price-raw to ws-error-value
+               when il-product-class not = ws-a-class and
+                 il-product-class not = ws-b-class and
+                 il-product-class not = ws-c-class and
+                 il-product-class not = ws-d-class and
+                 il-product-class not = ws-f-class and
+                 il-product-class not = ws-g-class and
+                 il-product-class not = ws-z-class
+                   move "N"                 to ws-valid-record
+                   move "IL-PRODUCT-CLASS"  to ws-error-field
+                   move il-product-class    to ws-error-value
+           end-evaluate.
+
+      *This section writes a rejected record to the suspense listing
+      *instead of letting it flow into the priced report.
+       210-write-suspense-line.
+           add 1 to ws-suspense-count.
+
+           move spaces              to ws-suspense-detail.
+           move il-item-number       to ws-sus-item-number.
+           move ws-error-field       to ws-sus-field-error.
+           move ws-error-value       to ws-sus-raw-value.
+
+           write suspense-line from ws-suspense-detail
+             after advancing 1 line.
+
+      *This section writes the total number of records rejected to the
+      *bottom of the suspense listing.
+       220-write-suspense-total.
+           move ws-suspense-count to ws-sus-total-count.
+           write suspense-line from ws-suspense-total
+             after advancing 2 lines.
+
+      *This section writes the total number of exceptions to the
+      *bottom of the transportation-charge exception listing.
+       230-write-exception-total.
+           move ws-exception-count to ws-exc-total-count.
+           write exception-line from ws-exception-total
+             after advancing 2 lines.
 
        end program A2-ItemList.
\ No newline at end of file
