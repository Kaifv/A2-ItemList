@@ -0,0 +1,197 @@
+       identification division.
+       program-id. A2-ItemLoad.
+       author. Kaifkhan Vakil.
+       Date-written. 2026-08-08.
+
+      *****************************************************************
+      *Description: This is the one-time conversion utility for req
+      *003. It reads the old flat, line-sequential item file (renamed
+      *to A2.dat.flat by ops before this is run), sorts it into item-
+      *number order (an indexed file opened OUTPUT with sequential
+      *access requires records in ascending key order, and nothing
+      *guarantees the flat file already is), and writes each record
+      *into the new indexed item master at A2.dat, so A2-ItemList and
+      *A2-ItemMaint have an actual indexed file to open once they
+      *ship. A record whose item number is already on the new master
+      *(this program run a second time by mistake, or a genuine
+      *duplicate key in the flat file) is counted and skipped rather
+      *than aborting the load.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+      *This is the old flat item file, set aside under this name by
+      *ops before the new, indexed A2.dat is built.
+           select old-item-file
+           assign to "../../../A2.dat.flat"
+           organization is line sequential
+           file status is ws-old-item-status.
+
+      *005-sort-old-item-by-number sorts old-item-file into this work
+      *file in item-number order.
+           select sort-work-file
+           assign to "../../../A2-ItemLoad.tmp".
+
+      *This is the item-number-ordered file the sort produces - what
+      *030-read-old-item actually reads from.
+           select sorted-item-file
+           assign to "../../../A2-ItemLoad.sorted"
+           organization is line sequential.
+
+      *This is the new indexed item master that A2-ItemList and
+      *A2-ItemMaint open from here on - same layout and key as
+      *A2-ItemMaint uses.
+           select item-master
+           assign to "../../../A2.dat"
+           organization is indexed
+           access mode is sequential
+           record key is il-item-number
+           file status is ws-master-status.
+
+       data division.
+       file section.
+
+       fd old-item-file
+           data record is old-item-line.
+
+           copy ITEMREC
+               replacing ==input-line-raw==    by ==old-item-line-raw==
+                         ==input-line==        by ==old-item-line==
+                         ==il-item-number==    by ==oi-item-number==
+                         ==il-product-class==  by ==oi-product-class==
+                         ==il-description==    by ==oi-description==
+                         ==il-quantity-raw==   by ==oi-quantity-raw==
+                         ==il-quantity==       by ==oi-quantity==
+                         ==il-unit-price-raw== by ==oi-unit-price-raw==
+                         ==il-unit-price==     by ==oi-unit-price==.
+
+       sd sort-work-file
+           data record is sort-work-record.
+
+           copy ITEMREC
+               replacing ==input-line-raw==    by
+                         ==sort-work-record-raw==
+                         ==input-line==        by ==sort-work-record==
+                         ==il-item-number==    by ==sw-item-number==
+                         ==il-product-class==  by ==sw-product-class==
+                         ==il-description==    by ==sw-description==
+                         ==il-quantity-raw==   by ==sw-quantity-raw==
+                         ==il-quantity==       by ==sw-quantity==
+                         ==il-unit-price-raw== by ==sw-unit-price-raw==
+                         ==il-unit-price==     by ==sw-unit-price==.
+
+       fd sorted-item-file
+           data record is sorted-item-line.
+
+           copy ITEMREC
+               replacing ==input-line-raw==    by
+                         ==sorted-item-line-raw==
+                         ==input-line==        by ==sorted-item-line==
+                         ==il-item-number==    by ==si-item-number==
+                         ==il-product-class==  by ==si-product-class==
+                         ==il-description==    by ==si-description==
+                         ==il-quantity-raw==   by ==si-quantity-raw==
+                         ==il-quantity==       by ==si-quantity==
+                         ==il-unit-price-raw== by ==si-unit-price-raw==
+                         ==il-unit-price==     by ==si-unit-price==.
+
+       fd item-master
+           data record is input-line.
+
+           copy ITEMREC.
+
+       working-storage section.
+
+       01 ws-load-counts.
+         05 ws-loaded-count        pic 9(5)      value 0.
+         05 ws-reject-count        pic 9(5)      value 0.
+
+       01 ws-flags.
+         05 ws-eof-flag            pic x         value "n".
+
+       01 ws-status-fields.
+         05 ws-old-item-status     pic xx        value "00".
+         05 ws-master-status       pic xx        value "00".
+
+       procedure division.
+
+       000-main.
+           perform 005-sort-old-item-by-number.
+           perform 010-open-files.
+           perform 030-read-old-item.
+
+           perform 100-load-item
+             until ws-eof-flag = "y".
+
+           perform 130-close-files.
+
+           display "A2-ITEMLOAD - LOADED " ws-loaded-count
+             " ITEMS, " ws-reject-count " REJECTED (DUPLICATE KEY)".
+
+           goback.
+
+      *This sorts old-item-file into item-number order so the records
+      *presented to item-master's OUTPUT/sequential-access WRITE below
+      *are guaranteed to be in the ascending key order it requires.
+      *The SORT itself opens and closes old-item-file.
+       005-sort-old-item-by-number.
+           sort sort-work-file
+             on ascending key sw-item-number
+             using old-item-file
+             giving sorted-item-file.
+
+      *old-item-file is opened (and closed) by the SORT above, not
+      *here, so a missing/misnamed A2.dat.flat must be caught off
+      *ws-old-item-status once the SORT returns.
+           if ws-old-item-status not = "00"
+               display
+                 "A2-ITEMLOAD - OLD ITEM FILE OPEN FAILED, STATUS "
+                 ws-old-item-status
+               move 1 to return-code
+               goback
+           end-if.
+
+      *item-master is opened OUTPUT, not I-O, since this program only
+      *ever builds a brand new master from the old flat file - it is
+      *never run against a master that already has records on it.
+       010-open-files.
+           open input sorted-item-file.
+           open output item-master.
+
+           if ws-master-status not = "00"
+               display
+                 "A2-ITEMLOAD - ITEM MASTER OPEN FAILED, STATUS "
+                 ws-master-status
+               move 1 to return-code
+               goback
+           end-if.
+
+       030-read-old-item.
+           read sorted-item-file
+               at end
+                   move "y" to ws-eof-flag.
+
+       100-load-item.
+           move si-item-number    to il-item-number.
+           move si-product-class  to il-product-class.
+           move si-description    to il-description.
+           move si-quantity       to il-quantity.
+           move si-unit-price     to il-unit-price.
+
+           write input-line
+               invalid key
+                   add 1 to ws-reject-count
+               not invalid key
+                   add 1 to ws-loaded-count
+           end-write.
+
+           perform 030-read-old-item.
+
+       130-close-files.
+           close sorted-item-file.
+           close item-master.
+
+       end program A2-ItemLoad.
